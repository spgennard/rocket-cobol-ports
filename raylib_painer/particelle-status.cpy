@@ -0,0 +1,12 @@
+      $set sourceformat(free)
+      *> Named return-code layout for particelle1/2/3/4.
+      *> COPY this into WORKING-STORAGE, MOVE the int the entry returns
+      *> into particelle-return-code, then branch on the 88-levels
+      *> instead of the bare number.
+       01  particelle-status.
+           05  particelle-return-code      pic s9(9) comp-5.
+               88  particelle-ok                value 0.
+               88  particelle-bad-input         value -1.
+               88  particelle-render-failed     value 4.
+               88  particelle-gpu-init-failed   value 8.
+               88  particelle-env-unsupported   value 12.
