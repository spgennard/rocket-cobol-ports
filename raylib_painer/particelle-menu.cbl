@@ -0,0 +1,87 @@
+      $set sourceformat(free)
+      *> Operator-facing mode menu over the raw particelle entry points.
+      *> Operations select a mode number instead of memorizing which
+      *> c_typedefs entry each one maps to; particelle-caller still owns
+      *> the 64-bit check and the audit trail for the underlying call.
+       identification division.
+       program-id. "particelle-menu".
+       data division.
+       working-storage section.
+       copy "particelle-status.cpy".
+       01  ws-mode-table.
+           05  wm-mode-entry           occurs 3 times indexed by wm-idx.
+               10  wm-mode-number      pic 9(2).
+               10  wm-entry-name       pic x(30).
+               10  wm-description      pic x(51).
+
+       01  ws-resolved-entry           pic x(30).
+       01  ws-arg-present              pic x(1).
+       01  ws-found-flag               pic x(1) value "N".
+
+       linkage section.
+       01  ls-mode-number              pic 9(2).
+       01  ls-int-arg                  pic s9(9) comp-5.
+       01  ls-return-code              pic s9(9) comp-5.
+
+       procedure division using ls-mode-number ls-int-arg ls-return-code.
+       main-para.
+           perform init-mode-table
+           move "N" to ws-found-flag
+           perform varying wm-idx from 1 by 1 until wm-idx > 3
+               if wm-mode-number(wm-idx) = ls-mode-number
+                   move wm-entry-name(wm-idx) to ws-resolved-entry
+                   move "Y" to ws-found-flag
+               end-if
+           end-perform
+
+           if ws-found-flag = "Y"
+               if ws-resolved-entry = "PARTICELLE3"
+                   move "N" to ws-arg-present
+               else
+                   move "Y" to ws-arg-present
+               end-if
+               call "particelle-caller" using
+                   ws-resolved-entry
+                   ws-arg-present
+                   ls-int-arg
+                   ls-return-code
+               end-call
+      *> particelle-caller owns the 64-bit check but not the decision
+      *> to end the run unit; this program is the top-level driver for
+      *> an ad hoc operator-selected run, so it makes that call itself.
+               move ls-return-code to particelle-return-code
+               if particelle-env-unsupported
+                   display "particelle-menu: 64-bit environment check "
+                       "failed, aborting run (see PARTICELLE.AUDIT)"
+                   move ls-return-code to return-code
+                   stop run
+               end-if
+           else
+               perform display-mode-menu
+               set particelle-bad-input to true
+               move particelle-return-code to ls-return-code
+           end-if
+           goback.
+
+       init-mode-table.
+           move 1 to wm-mode-number(1)
+           move "PARTICELLE1" to wm-entry-name(1)
+           move "particelle1 - basic emitter (particle count)"
+               to wm-description(1)
+           move 2 to wm-mode-number(2)
+           move "PARTICELLE2" to wm-entry-name(2)
+           move "particelle2 - secondary emitter (particle count)"
+               to wm-description(2)
+           move 3 to wm-mode-number(3)
+           move "PARTICELLE3" to wm-entry-name(3)
+           move "particelle3 - fixed scenario (no arguments)"
+               to wm-description(3).
+
+       display-mode-menu.
+           display "Available particelle run modes:"
+           perform varying wm-idx from 1 by 1 until wm-idx > 3
+               display wm-mode-number(wm-idx) " - " wm-entry-name(wm-idx)
+                   " : " wm-description(wm-idx)
+           end-perform.
+
+       end program "particelle-menu".
