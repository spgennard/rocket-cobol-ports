@@ -32,17 +32,57 @@
        78  pascalv-convention-val value  15.
        end program "c_typedefs".
        program-id. "c_typedefs" is external.
+      *> Call-convention is picked at build time by passing one of the
+      *> PARTICELLE-CONV-xxx flags to cobc (e.g. -DPARTICELLE-CONV-STD),
+      *> so we can point at a differently-conventioned render DLL
+      *> without hand-editing this copybook. Default stays default-conv.
+      $if PARTICELLE-CONV-STD defined
+       special-names.
+           call-convention std-convention-val is default-conv.
+      $elif PARTICELLE-CONV-SYS defined
+       special-names.
+           call-convention sys-convention-val is default-conv.
+      $elif PARTICELLE-CONV-PASCAL defined
+       special-names.
+           call-convention pascal-convention-val is default-conv.
+      $elif PARTICELLE-CONV-CDECL defined
+       special-names.
+           call-convention cdecl-convention-val is default-conv.
+      $elif PARTICELLE-CONV-FAST defined
+       special-names.
+           call-convention fast-convention-val is default-conv.
+      $elif PARTICELLE-CONV-OPT defined
+       special-names.
+           call-convention opt-convention-val is default-conv.
+      $elif PARTICELLE-CONV-PASC16 defined
+       special-names.
+           call-convention pasc16-convention-val is default-conv.
+      $elif PARTICELLE-CONV-CDEC16 defined
+       special-names.
+           call-convention cdec16-convention-val is default-conv.
+      $elif PARTICELLE-CONV-VOID defined
+       special-names.
+           call-convention void-convention-val is default-conv.
+      $elif PARTICELLE-CONV-PASCALV defined
+       special-names.
+           call-convention pascalv-convention-val is default-conv.
+      $else
        special-names.
            call-convention default-convention-val is default-conv.
+      $end
+      *> proc-pointer carries a periodic render-progress callback; pass
+      *> a null pointer (no handler set) when no heartbeat is wanted.
       $set constant particelle1 "particelle1"
        entry particelle1 default-conv using
                by value      int
+               by value      proc-pointer
            returning         int
            .
 
       $set constant particelle2 "particelle2"
        entry particelle2 default-conv using
                by value      int
+               by value      proc-pointer
            returning         int
            .
 
@@ -51,5 +91,44 @@
            returning         int
            .
 
+      $set constant particelle4 "particelle4"
+       entry particelle4 default-conv using
+               by value      int
+               by value      int
+           returning         int
+           .
+
+      *> Headless render: writes the frame into the caller's buffer
+      *> instead of the active raylib window, for batch jobs with no
+      *> display attached.
+      $set constant particelle-render-to-buffer "particelle_render_to_buffer"
+       entry particelle-render-to-buffer default-conv using
+               by reference  data-pointer
+               by value      uns-long
+           returning         int
+           .
+
+      *> Single-precision velocity/decay run. The settled metric is
+      *> handed back by reference so a double-precision reference run
+      *> (particelle6) can be reconciled against it.
+      $set constant particelle5 "particelle5"
+       entry particelle5 default-conv using
+               by value      int
+               by value      float
+               by value      float
+               by reference  float
+           returning         int
+           .
+
+      *> Double-precision reference run for the same scenario.
+      $set constant particelle6 "particelle6"
+       entry particelle6 default-conv using
+               by value      int
+               by value      d-float
+               by value      d-float
+               by reference  d-float
+           returning         int
+           .
+
        end program "c_typedefs".
 $set sourceformat(fixed)
