@@ -0,0 +1,16 @@
+      $set sourceformat(free)
+      *> Shared layout for the particelle call/abort audit trail written
+      *> by particelle-caller.cbl. One line per CALL to particelle1/2/3
+      *> and one ABORT line whenever the 64-bit environment check fails.
+       01  particelle-audit-record.
+           05  pa-timestamp            pic x(21).
+           05  pa-record-type          pic x(5).
+               88  pa-is-call                value "CALL ".
+               88  pa-is-abort               value "ABORT".
+           05  pa-entry-name           pic x(30).
+           05  pa-arg-present          pic x(1).
+               88  pa-arg-is-present         value "Y".
+               88  pa-arg-is-absent          value "N".
+           05  pa-int-arg              pic s9(9).
+           05  pa-return-code          pic s9(9).
+           05  pa-reason               pic x(60).
