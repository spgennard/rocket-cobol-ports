@@ -0,0 +1,132 @@
+      $set sourceformat(free)
+      *> Single gateway for CALLs into particelle1/particelle2/particelle3.
+      *> Every driver/menu program routes through here instead of CALLing
+      *> the c_typedefs entries directly, so the 64-bit environment check
+      *> and the call-level audit trail (req 005/006) only need to live
+      *> in one place.
+       identification division.
+       program-id. "particelle-caller".
+       environment division.
+       input-output section.
+       file-control.
+           select optional particelle-audit-file assign to "PARTICELLE.AUDIT"
+               organization is line sequential
+               file status is ws-audit-file-status.
+
+       data division.
+       file section.
+       fd  particelle-audit-file.
+       copy "particelle-audit.cpy".
+
+       working-storage section.
+       copy "particelle-status.cpy".
+      *> NOP64 mirrors the flag particelle.cpy checks at compile time;
+      *> when it is set this build is not running under a 64-bit COBOL
+      *> environment and every particelle1/2/3 call must hard-stop.
+      $if NOP64 defined
+       01  ws-is-64bit-build       pic x(1) value "N".
+      $else
+       01  ws-is-64bit-build       pic x(1) value "Y".
+      $end
+       01  ws-null-callback        usage procedure-pointer value null.
+       01  ws-audit-file-status    pic x(2).
+       01  ws-abort-reason         pic x(60)
+               value "Needs 64-bit COBOL environment - build aborted".
+
+       linkage section.
+       01  ls-entry-name           pic x(30).
+       01  ls-arg-present          pic x(1).
+       01  ls-int-arg              pic s9(9) comp-5.
+       01  ls-return-code          pic s9(9) comp-5.
+
+       procedure division using ls-entry-name ls-arg-present
+               ls-int-arg ls-return-code.
+       main-para.
+           if ws-is-64bit-build not = "Y"
+      *> Hard-stop: the 32-bit environment is wrong regardless of which
+      *> entry was requested, so no particelle1/2/3 call is made at all.
+      *> particelle-env-unsupported is handed back rather than issuing
+      *> STOP RUN here, so the top-level driver (batch/menu) keeps
+      *> control of its own checkpoint/restart bookkeeping and decides
+      *> for itself whether to end the run unit.
+               set particelle-env-unsupported to true
+               perform write-abort-audit-record
+               move particelle-return-code to ls-return-code
+               goback
+           end-if
+
+           evaluate ls-entry-name
+               when "PARTICELLE1"
+                   call "particelle1" using
+                       by value ls-int-arg
+                       by value ws-null-callback
+                       returning particelle-return-code
+                   end-call
+               when "PARTICELLE2"
+                   call "particelle2" using
+                       by value ls-int-arg
+                       by value ws-null-callback
+                       returning particelle-return-code
+                   end-call
+               when "PARTICELLE3"
+                   call "particelle3"
+                       returning particelle-return-code
+                   end-call
+               when other
+                   set particelle-bad-input to true
+           end-evaluate
+
+           move particelle-return-code to ls-return-code
+           perform write-call-audit-record
+           goback.
+
+       write-abort-audit-record.
+           move function current-date to pa-timestamp
+           move "ABORT" to pa-record-type
+           move ls-entry-name to pa-entry-name
+           move "N" to pa-arg-present
+           move 0 to pa-int-arg
+           move particelle-return-code to pa-return-code
+           move ws-abort-reason to pa-reason
+           display ws-abort-reason
+           open extend particelle-audit-file
+           if ws-audit-file-status <> "00" and ws-audit-file-status <> "05"
+               display "particelle-caller: audit file open failed, status "
+                   ws-audit-file-status
+           else
+               write particelle-audit-record
+               if ws-audit-file-status <> "00"
+                   display
+                       "particelle-caller: audit write failed, status "
+                       ws-audit-file-status
+               end-if
+               close particelle-audit-file
+           end-if.
+
+       write-call-audit-record.
+           move function current-date to pa-timestamp
+           move "CALL " to pa-record-type
+           move ls-entry-name to pa-entry-name
+           move ls-arg-present to pa-arg-present
+           if pa-arg-is-present
+               move ls-int-arg to pa-int-arg
+           else
+               move 0 to pa-int-arg
+           end-if
+           move particelle-return-code to pa-return-code
+           move spaces to pa-reason
+           open extend particelle-audit-file
+           if ws-audit-file-status <> "00" and ws-audit-file-status <> "05"
+               display "particelle-caller: audit file open failed, status "
+                   ws-audit-file-status
+           else
+               write particelle-audit-record
+               if ws-audit-file-status <> "00"
+                   display
+                       "particelle-caller: audit write failed, status "
+                       ws-audit-file-status
+               end-if
+               close particelle-audit-file
+           end-if.
+
+       end program "particelle-caller".
