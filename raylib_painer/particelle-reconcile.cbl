@@ -0,0 +1,183 @@
+      $set sourceformat(free)
+      *> Nightly single/double precision reconciliation. Runs the same
+      *> particle scenario through particelle5 (single-precision) and
+      *> particelle6 (double-precision reference) and flags any drift
+      *> past tolerance between the two settled metrics.
+       identification division.
+       program-id. "particelle-reconcile".
+       environment division.
+       input-output section.
+       file-control.
+           select reconcile-report assign to "PARTICELLE.RECONCILE"
+               organization is line sequential
+               file status is ws-report-status.
+           select optional particelle-audit-file assign to "PARTICELLE.AUDIT"
+               organization is line sequential
+               file status is ws-audit-file-status.
+
+       data division.
+       file section.
+       fd  reconcile-report.
+       01  rr-line                     pic x(132).
+       fd  particelle-audit-file.
+       copy "particelle-audit.cpy".
+
+       working-storage section.
+       copy "particelle-status.cpy".
+
+      *> NOP64 mirrors the same compile-time flag particelle-caller.cbl
+      *> checks. particelle5/particelle6 have no by-value int typedef to
+      *> match particelle-caller's generic dispatch signature (they take
+      *> float/d-float velocity and decay plus a by-reference output
+      *> metric), so this driver is its own top-level gateway for them
+      *> and repeats the same hard-stop guard rather than calling
+      *> through particelle-caller.
+      $if NOP64 defined
+       01  ws-is-64bit-build            pic x(1) value "N".
+      $else
+       01  ws-is-64bit-build            pic x(1) value "Y".
+      $end
+       01  ws-report-status             pic x(2).
+       01  ws-audit-file-status         pic x(2).
+       01  ws-abort-reason              pic x(60)
+               value "Needs 64-bit COBOL environment - build aborted".
+
+       01  ws-particle-count            pic s9(9) comp-5 value 5000.
+       01  ws-velocity-single           usage comp-1 value 2.5.
+       01  ws-decay-single              usage comp-1 value 0.98.
+       01  ws-metric-single             usage comp-1 value 0.
+       01  ws-status-single             pic s9(9) comp-5.
+       01  ws-velocity-double           usage comp-2 value 2.5.
+       01  ws-decay-double              usage comp-2 value 0.98.
+       01  ws-metric-double             usage comp-2 value 0.
+       01  ws-status-double             pic s9(9) comp-5.
+       01  ws-metric-double-as-single   usage comp-1.
+       01  ws-divergence                usage comp-1.
+       01  ws-tolerance                 usage comp-1 value 0.0001.
+       01  ws-flag                      pic x(10).
+
+       01  ws-report-line.
+           05  rl-timestamp             pic x(21).
+           05  filler                   pic x(1) value space.
+           05  rl-count                 pic zzzzzzzz9.
+           05  filler                   pic x(1) value space.
+           05  rl-metric-single         pic -(4)9.9(6).
+           05  filler                   pic x(1) value space.
+           05  rl-metric-double         pic -(4)9.9(6).
+           05  filler                   pic x(1) value space.
+           05  rl-divergence            pic -(4)9.9(6).
+           05  filler                   pic x(1) value space.
+           05  rl-flag                  pic x(10).
+
+       procedure division.
+       main-para.
+           open output reconcile-report
+           if ws-report-status <> "00"
+               display "particelle-reconcile: report file open failed, "
+                   "status " ws-report-status
+               move 16 to return-code
+               stop run
+           end-if
+
+           if ws-is-64bit-build not = "Y"
+               perform abort-for-32bit-environment
+           end-if
+
+           call "particelle5" using
+               by value     ws-particle-count
+               by value     ws-velocity-single
+               by value     ws-decay-single
+               by reference ws-metric-single
+               returning    ws-status-single
+           end-call
+
+           call "particelle6" using
+               by value     ws-particle-count
+               by value     ws-velocity-double
+               by value     ws-decay-double
+               by reference ws-metric-double
+               returning    ws-status-double
+           end-call
+
+           move ws-status-single to particelle-return-code
+           if particelle-ok
+               move ws-status-double to particelle-return-code
+               if particelle-ok
+                   perform compute-and-write-divergence-line
+               else
+                   perform write-run-failed-line
+               end-if
+           else
+               perform write-run-failed-line
+           end-if
+
+           close reconcile-report
+           goback.
+
+       compute-and-write-divergence-line.
+           compute ws-metric-double-as-single = ws-metric-double
+           compute ws-divergence =
+                   function abs(ws-metric-single - ws-metric-double-as-single)
+
+           if ws-divergence > ws-tolerance
+               move "DIVERGENT" to ws-flag
+           else
+               move "OK        " to ws-flag
+           end-if
+
+           move function current-date to rl-timestamp
+           move ws-particle-count to rl-count
+           move ws-metric-single to rl-metric-single
+           move ws-metric-double-as-single to rl-metric-double
+           move ws-divergence to rl-divergence
+           move ws-flag to rl-flag
+           move ws-report-line to rr-line
+           write rr-line
+           if ws-report-status <> "00"
+               display "particelle-reconcile: report write failed, status "
+                   ws-report-status
+           end-if.
+
+       write-run-failed-line.
+      *> Either render run reported a non-ok status: there is no
+      *> trustworthy metric to compare, so the report says so instead
+      *> of emitting a divergence number computed from whatever was
+      *> left in the output buffer.
+           move function current-date to rl-timestamp
+           move ws-particle-count to rl-count
+           move 0 to rl-metric-single
+           move 0 to rl-metric-double
+           move 0 to rl-divergence
+           move "RUN-FAILED" to ws-flag
+           move ws-flag to rl-flag
+           move ws-report-line to rr-line
+           write rr-line
+           if ws-report-status <> "00"
+               display "particelle-reconcile: report write failed, status "
+                   ws-report-status
+           end-if
+           display "particelle-reconcile: run failed, single status "
+               ws-status-single " double status " ws-status-double.
+
+       abort-for-32bit-environment.
+           move function current-date to pa-timestamp
+           move "ABORT" to pa-record-type
+           move "PARTICELLE5/6" to pa-entry-name
+           move "N" to pa-arg-present
+           move 0 to pa-int-arg
+           move 12 to pa-return-code
+           move ws-abort-reason to pa-reason
+           display ws-abort-reason
+           open extend particelle-audit-file
+           if ws-audit-file-status = "00" or ws-audit-file-status = "05"
+               write particelle-audit-record
+               close particelle-audit-file
+           else
+               display "particelle-reconcile: audit file open failed, status "
+                   ws-audit-file-status
+           end-if
+           close reconcile-report
+           move 16 to return-code
+           stop run.
+
+       end program "particelle-reconcile".
