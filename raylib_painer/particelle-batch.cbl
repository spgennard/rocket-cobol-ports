@@ -0,0 +1,169 @@
+      $set sourceformat(free)
+      *> Checkpoint/restart batch driver for the particelle1/particelle2/
+      *> particelle3 chain. After each step succeeds its number is
+      *> checkpointed to a flat file; on restart the driver reads that
+      *> file and resumes at the step that failed (or the next step
+      *> after the last success) instead of re-running the whole chain.
+       identification division.
+       program-id. "particelle-batch".
+       environment division.
+       input-output section.
+       file-control.
+           select checkpoint-file assign to "PARTICELLE.CHECKPOINT"
+               organization is line sequential
+               file status is ws-checkpoint-status.
+
+       data division.
+       file section.
+       fd  checkpoint-file.
+       01  cp-line                     pic x(20).
+
+       working-storage section.
+       copy "particelle-status.cpy".
+       01  ws-checkpoint-status        pic x(2).
+       01  ws-last-completed-step      pic 9(1) value 0.
+       01  ws-current-step             pic 9(1).
+       01  ws-step-arg-present         pic x(1).
+       01  ws-step-entry-name          pic x(30).
+       01  ws-step-int-arg             pic s9(9) comp-5.
+       01  ws-step-return-code         pic s9(9) comp-5.
+       01  ws-chain-failed             pic x(1) value "N".
+
+       linkage section.
+       01  ls-particle-count           pic s9(9) comp-5.
+       01  ls-force-restart            pic x(1).
+           88  ls-is-force-restart         value "Y".
+       01  ls-return-code              pic s9(9) comp-5.
+
+       procedure division using ls-particle-count ls-force-restart
+               ls-return-code.
+       main-para.
+           move 0 to ls-return-code
+
+           if ls-is-force-restart
+      *> A fresh night's render: forget any prior run's checkpoint
+      *> instead of reading it, so a chain that completed last night
+      *> doesn't permanently no-op every night after.
+               move 0 to ws-last-completed-step
+               perform reset-checkpoint
+           else
+               perform read-checkpoint
+           end-if
+
+           if ws-last-completed-step >= 3
+               display "particelle-batch: chain already complete"
+               goback
+           end-if
+
+           compute ws-current-step = ws-last-completed-step + 1
+           perform until ws-current-step > 3 or ws-chain-failed = "Y"
+               perform run-one-step
+               add 1 to ws-current-step
+           end-perform
+           goback.
+
+       run-one-step.
+           evaluate ws-current-step
+               when 1
+                   move "PARTICELLE1" to ws-step-entry-name
+                   move "Y" to ws-step-arg-present
+                   move ls-particle-count to ws-step-int-arg
+               when 2
+                   move "PARTICELLE2" to ws-step-entry-name
+                   move "Y" to ws-step-arg-present
+                   move ls-particle-count to ws-step-int-arg
+               when 3
+                   move "PARTICELLE3" to ws-step-entry-name
+                   move "N" to ws-step-arg-present
+                   move 0 to ws-step-int-arg
+           end-evaluate
+
+           call "particelle-caller" using
+               ws-step-entry-name
+               ws-step-arg-present
+               ws-step-int-arg
+               ws-step-return-code
+           end-call
+
+           move ws-step-return-code to particelle-return-code
+           if particelle-ok
+               perform write-checkpoint
+           else
+               if particelle-env-unsupported
+      *> Systemic, not a per-step failure: particelle-caller already
+      *> refused to call the entry at all. The chain does not get to
+      *> decide for itself here - only the top-level driver can, and
+      *> this program is that top level, so it stops the run unit
+      *> itself rather than leaving that decision to particelle-caller.
+                   display "particelle-batch: 64-bit environment check "
+                       "failed, aborting run (see PARTICELLE.AUDIT)"
+                   move ws-step-return-code to ls-return-code
+                   move ws-step-return-code to return-code
+                   stop run
+               else
+                   display "particelle-batch: " ws-step-entry-name
+                       " failed with status " ws-step-return-code
+                       ", chain paused for restart"
+                   move "Y" to ws-chain-failed
+                   move ws-step-return-code to ls-return-code
+               end-if
+           end-if.
+
+       read-checkpoint.
+           open input checkpoint-file
+           if ws-checkpoint-status = "00"
+               read checkpoint-file into cp-line
+               if ws-checkpoint-status = "00"
+                   move cp-line(11:1) to ws-last-completed-step
+               else
+      *> Opened fine but the read itself failed (corrupt/truncated
+      *> record) - that is not "no checkpoint yet", so say so rather
+      *> than silently re-running the whole chain.
+                   display "particelle-batch: checkpoint read failed, "
+                       "status " ws-checkpoint-status
+                       ", restarting chain from particelle1"
+                   move 0 to ws-last-completed-step
+               end-if
+               close checkpoint-file
+           else
+               if ws-checkpoint-status <> "35"
+      *> "35" (file not found) is the expected, silent case on a
+      *> brand-new install - any other status is a genuine I/O
+      *> problem opening the checkpoint and should be visible.
+                   display "particelle-batch: checkpoint open failed, "
+                       "status " ws-checkpoint-status
+                       ", restarting chain from particelle1"
+               end-if
+               move 0 to ws-last-completed-step
+           end-if.
+
+       reset-checkpoint.
+           move "COMPLETED 0" to cp-line
+           open output checkpoint-file
+           if ws-checkpoint-status <> "00"
+               display "particelle-batch: checkpoint reset failed, status "
+                   ws-checkpoint-status
+           else
+               write cp-line
+               close checkpoint-file
+           end-if.
+
+       write-checkpoint.
+           move ws-current-step to ws-last-completed-step
+           string "COMPLETED " ws-current-step delimited by size
+               into cp-line
+           end-string
+           open output checkpoint-file
+           if ws-checkpoint-status <> "00"
+               display "particelle-batch: checkpoint open failed, status "
+                   ws-checkpoint-status
+           else
+               write cp-line
+               if ws-checkpoint-status <> "00"
+                   display "particelle-batch: checkpoint write failed, status "
+                       ws-checkpoint-status
+               end-if
+               close checkpoint-file
+           end-if.
+
+       end program "particelle-batch".
